@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: PRINTS A LISTING OF WHAT CHANGED ON THE STUDENT
+      *          MASTER TODAY, AND BY WHOM, FROM THE AUDIT TRAIL BUILT
+      *          UP IN ../STUDAUD. RUN ONCE PER DAY; ONLY AUDIT-FILE
+      *          RECORDS WHOSE AUDIT-DATE MATCHES TODAY'S DATE ARE
+      *          LISTED.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT AUDIT-FILE ASSIGN TO "../STUDAUD"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-FILE-STATUS.
+               SELECT AUDIT-REPORT ASSIGN TO "../STUDAUDR"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS REPORT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+       FD AUDIT-REPORT.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 AUDIT-FILE-STATUS PIC X(02).
+       01 REPORT-FILE-STATUS PIC X(02).
+       01 AUDIT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 AUDIT-AT-EOF VALUE "Y".
+       01 WS-RECORD-COUNT PIC 9(06) COMP VALUE ZERO.
+       01 WS-RUN-DATE PIC 9(08).
+       01 HEADING-LINE.
+           05 FILLER PIC X(10) VALUE "DATE".
+           05 FILLER PIC X(10) VALUE "TIME".
+           05 FILLER PIC X(10) VALUE "ACTION".
+           05 FILLER PIC X(12) VALUE "STUDENT NUM.".
+           05 FILLER PIC X(10) VALUE "USER".
+       01 DETAIL-LINE.
+           05 DL-DATE PIC 9(08).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 DL-TIME PIC 9(06).
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 DL-ACTION PIC X(06).
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 DL-STUDENT-NUMBER PIC 9(08).
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 DL-USER-ID PIC X(08).
+       01 TOTAL-LINE.
+           05 FILLER PIC X(20) VALUE "TOTAL CHANGES LISTED".
+           05 FILLER PIC X(03) VALUE SPACES.
+           05 TL-COUNT PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            PERFORM 2000-READ-AUDIT THRU 2000-READ-AUDIT-EXIT.
+            PERFORM 3000-PRINT-DETAIL THRU 3000-PRINT-DETAIL-EXIT
+                UNTIL AUDIT-AT-EOF.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT AUDIT-FILE.
+            OPEN OUTPUT AUDIT-REPORT.
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            WRITE REPORT-LINE FROM HEADING-LINE.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+       2000-READ-AUDIT.
+            READ AUDIT-FILE
+                AT END SET AUDIT-AT-EOF TO TRUE
+            END-READ.
+       2000-READ-AUDIT-EXIT.
+            EXIT.
+
+       3000-PRINT-DETAIL.
+            IF AUDIT-DATE = WS-RUN-DATE
+                MOVE AUDIT-DATE TO DL-DATE
+                MOVE AUDIT-TIME TO DL-TIME
+                MOVE AUDIT-ACTION TO DL-ACTION
+                MOVE AUDIT-STUDENT-NUMBER TO DL-STUDENT-NUMBER
+                MOVE AUDIT-USER-ID TO DL-USER-ID
+                WRITE REPORT-LINE FROM DETAIL-LINE
+                ADD 1 TO WS-RECORD-COUNT
+            END-IF.
+            PERFORM 2000-READ-AUDIT THRU 2000-READ-AUDIT-EXIT.
+       3000-PRINT-DETAIL-EXIT.
+            EXIT.
+
+       9000-TERMINATE.
+            MOVE WS-RECORD-COUNT TO TL-COUNT.
+            WRITE REPORT-LINE FROM TOTAL-LINE.
+            CLOSE AUDIT-FILE.
+            CLOSE AUDIT-REPORT.
+       9000-TERMINATE-EXIT.
+            EXIT.
+       END PROGRAM AuditReport.
