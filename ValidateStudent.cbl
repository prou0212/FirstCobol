@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: EDITS A STUDENT-RECORD (BY REFERENCE) AND RETURNS A
+      *          VALID/INVALID SWITCH PLUS A REASON CODE AND TEXT.
+      *          CALLED FROM ANY PROGRAM THAT ADDS OR CHANGES A
+      *          STUDENT-RECORD, SO THE EDIT RULES ONLY LIVE IN ONE
+      *          PLACE. STUDENT-COUNTRY AND ADDRESS-POSTAL-CODE ARE
+      *          CHECKED AGAINST THE CNTRYREF REFERENCE FILE OF VALID
+      *          COUNTRY CODES AND POSTAL-CODE PATTERNS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidateStudent.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT COUNTRY-REF-FILE ASSIGN TO "../CNTRYREF"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CR-COUNTRY-CODE
+                   FILE STATUS IS COUNTRY-REF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COUNTRY-REF-FILE.
+           COPY CNTRYREF.
+       WORKING-STORAGE SECTION.
+       01 COUNTRY-REF-STATUS PIC X(02).
+       01 COUNTRY-REF-OPEN-SWITCH PIC X(01) VALUE "N".
+           88 COUNTRY-REF-IS-OPEN VALUE "Y".
+       01 COUNTRY-REF-OPEN-STATUS PIC X(02).
+           88 COUNTRY-REF-AVAILABLE VALUE "00".
+       01 WS-COUNTRY-CODE PIC X(20).
+       01 WS-PATTERN-SUBSCRIPT PIC 9(02) COMP.
+       01 WS-PATTERN-LENGTH PIC 9(02) COMP VALUE 6.
+       01 WS-POSTAL-CHAR PIC X(01).
+       01 WS-PATTERN-CHAR PIC X(01).
+       LINKAGE SECTION.
+           COPY STUDENT REPLACING ==STUDENT-RECORD== BY
+               ==LK-STUDENT-RECORD==.
+       01 LK-VALID-SWITCH PIC X(01).
+           88 LK-RECORD-VALID VALUE "Y".
+           88 LK-RECORD-INVALID VALUE "N".
+       01 LK-REASON-CODE PIC X(02).
+       01 LK-REASON-TEXT PIC X(40).
+       PROCEDURE DIVISION USING LK-STUDENT-RECORD LK-VALID-SWITCH
+                   LK-REASON-CODE LK-REASON-TEXT.
+       0000-MAINLINE.
+            IF NOT COUNTRY-REF-IS-OPEN
+                PERFORM 0100-OPEN-COUNTRY-FILE THRU
+                    0100-OPEN-COUNTRY-FILE-EXIT
+            END-IF.
+            SET LK-RECORD-VALID TO TRUE.
+            MOVE SPACES TO LK-REASON-CODE LK-REASON-TEXT.
+            PERFORM 1000-EDIT-STUDENT-NUMBER THRU
+                1000-EDIT-STUDENT-NUMBER-EXIT.
+            IF LK-RECORD-VALID
+                PERFORM 1100-EDIT-NAME THRU 1100-EDIT-NAME-EXIT
+            END-IF.
+            IF LK-RECORD-VALID
+                PERFORM 1200-EDIT-CITY THRU 1200-EDIT-CITY-EXIT
+            END-IF.
+            IF LK-RECORD-VALID
+                PERFORM 1300-EDIT-POSTAL-CODE THRU
+                    1300-EDIT-POSTAL-CODE-EXIT
+            END-IF.
+            IF LK-RECORD-VALID
+                PERFORM 1400-EDIT-PHONE THRU 1400-EDIT-PHONE-EXIT
+            END-IF.
+            IF LK-RECORD-VALID
+                PERFORM 1500-EDIT-COUNTRY THRU 1500-EDIT-COUNTRY-EXIT
+            END-IF.
+            GOBACK.
+
+      ******************************************************************
+      * COUNTRY-REF-FILE IS OPENED ONCE, ON THE FIRST CALL INTO THIS
+      * SUBPROGRAM, AND LEFT OPEN FOR THE LIFE OF THE RUN UNIT RATHER
+      * THAN RE-OPENED ON EVERY CALL - StudentLoad'S BATCH LOOP CALLS
+      * ValidateStudent ONCE PER INPUT RECORD, SO A PER-CALL OPEN/CLOSE
+      * WOULD ADD AN EXTRA FILE OPEN TO EVERY RECORD LOADED. THE
+      * RUNTIME CLOSES IT WHEN THE CALLING PROGRAM'S RUN UNIT ENDS.
+      ******************************************************************
+       0100-OPEN-COUNTRY-FILE.
+            OPEN INPUT COUNTRY-REF-FILE.
+            MOVE COUNTRY-REF-STATUS TO COUNTRY-REF-OPEN-STATUS.
+            SET COUNTRY-REF-IS-OPEN TO TRUE.
+       0100-OPEN-COUNTRY-FILE-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * FIELD LEVEL EDITS
+      ******************************************************************
+       1000-EDIT-STUDENT-NUMBER.
+            IF STUDENT-NUMBER OF LK-STUDENT-RECORD IS NOT NUMERIC
+                    OR STUDENT-NUMBER OF LK-STUDENT-RECORD = ZERO
+                MOVE "01" TO LK-REASON-CODE
+                MOVE "STUDENT NUMBER MUST BE NUMERIC AND NON-ZERO"
+                    TO LK-REASON-TEXT
+                SET LK-RECORD-INVALID TO TRUE
+            END-IF.
+       1000-EDIT-STUDENT-NUMBER-EXIT.
+            EXIT.
+
+       1100-EDIT-NAME.
+            IF FIRST-NAME OF LK-STUDENT-RECORD = SPACES
+                    OR LAST-NAME OF LK-STUDENT-RECORD = SPACES
+                MOVE "02" TO LK-REASON-CODE
+                MOVE "FIRST AND LAST NAME MUST NOT BE BLANK"
+                    TO LK-REASON-TEXT
+                SET LK-RECORD-INVALID TO TRUE
+            END-IF.
+       1100-EDIT-NAME-EXIT.
+            EXIT.
+
+       1200-EDIT-CITY.
+            IF STUDENT-CITY OF LK-STUDENT-RECORD = SPACES
+                MOVE "03" TO LK-REASON-CODE
+                MOVE "STUDENT CITY MUST NOT BE BLANK" TO LK-REASON-TEXT
+                SET LK-RECORD-INVALID TO TRUE
+            END-IF.
+       1200-EDIT-CITY-EXIT.
+            EXIT.
+
+       1300-EDIT-POSTAL-CODE.
+            IF ADDRESS-POSTAL-CODE OF LK-STUDENT-RECORD = SPACES
+                MOVE "04" TO LK-REASON-CODE
+                MOVE "POSTAL CODE MUST NOT BE BLANK" TO LK-REASON-TEXT
+                SET LK-RECORD-INVALID TO TRUE
+            END-IF.
+       1300-EDIT-POSTAL-CODE-EXIT.
+            EXIT.
+
+       1400-EDIT-PHONE.
+            IF STUDENT-PHONE-NUMBER OF LK-STUDENT-RECORD = SPACES
+                    OR STUDENT-PHONE-NUMBER OF LK-STUDENT-RECORD
+                        IS NOT NUMERIC
+                MOVE "05" TO LK-REASON-CODE
+                MOVE "PHONE NUMBER MUST BE 10 NUMERIC DIGITS"
+                    TO LK-REASON-TEXT
+                SET LK-RECORD-INVALID TO TRUE
+            END-IF.
+       1400-EDIT-PHONE-EXIT.
+            EXIT.
+
+       1500-EDIT-COUNTRY.
+      * IF THE REFERENCE FILE HAS NOT BEEN LOADED YET (SEE
+      * CountryLoad), SKIP THIS EDIT RATHER THAN REJECT EVERY
+      * RECORD - MIRRORS StudentLoad'S IF CHECKPOINT-FILE-OK GUARD
+      * FOR A FILE THAT MAY LEGITIMATELY NOT EXIST YET.
+            MOVE STUDENT-COUNTRY OF LK-STUDENT-RECORD TO
+                WS-COUNTRY-CODE.
+            INSPECT WS-COUNTRY-CODE CONVERTING
+                "abcdefghijklmnopqrstuvwxyz" TO
+                "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            MOVE WS-COUNTRY-CODE TO CR-COUNTRY-CODE.
+            IF COUNTRY-REF-AVAILABLE
+                READ COUNTRY-REF-FILE
+                    INVALID KEY
+                        MOVE "06" TO LK-REASON-CODE
+                        MOVE "STUDENT COUNTRY NOT IN REFERENCE FILE"
+                            TO LK-REASON-TEXT
+                        SET LK-RECORD-INVALID TO TRUE
+                    NOT INVALID KEY
+                        MOVE WS-COUNTRY-CODE TO
+                            STUDENT-COUNTRY OF LK-STUDENT-RECORD
+                        PERFORM 1550-CHECK-POSTAL-PATTERN THRU
+                            1550-CHECK-POSTAL-PATTERN-EXIT
+                END-READ
+            END-IF.
+       1500-EDIT-COUNTRY-EXIT.
+            EXIT.
+
+       1550-CHECK-POSTAL-PATTERN.
+            MOVE 1 TO WS-PATTERN-SUBSCRIPT.
+            PERFORM 1560-CHECK-POSTAL-CHAR THRU
+                1560-CHECK-POSTAL-CHAR-EXIT
+                UNTIL WS-PATTERN-SUBSCRIPT > WS-PATTERN-LENGTH
+                    OR LK-RECORD-INVALID.
+       1550-CHECK-POSTAL-PATTERN-EXIT.
+            EXIT.
+
+       1560-CHECK-POSTAL-CHAR.
+            MOVE ADDRESS-POSTAL-CODE OF LK-STUDENT-RECORD
+                (WS-PATTERN-SUBSCRIPT:1) TO WS-POSTAL-CHAR.
+            MOVE CR-POSTAL-PATTERN (WS-PATTERN-SUBSCRIPT:1)
+                TO WS-PATTERN-CHAR.
+            EVALUATE TRUE
+                WHEN WS-PATTERN-CHAR = SPACE
+                    CONTINUE
+                WHEN WS-PATTERN-CHAR = "9"
+                    IF WS-POSTAL-CHAR IS NOT NUMERIC
+                        MOVE "07" TO LK-REASON-CODE
+                        MOVE "POSTAL CODE DOES NOT MATCH COUNTRY "
+                            TO LK-REASON-TEXT
+                        SET LK-RECORD-INVALID TO TRUE
+                    END-IF
+                WHEN WS-PATTERN-CHAR = "A"
+                    IF WS-POSTAL-CHAR IS NOT ALPHABETIC
+                        MOVE "07" TO LK-REASON-CODE
+                        MOVE "POSTAL CODE DOES NOT MATCH COUNTRY "
+                            TO LK-REASON-TEXT
+                        SET LK-RECORD-INVALID TO TRUE
+                    END-IF
+                WHEN OTHER
+                    IF WS-POSTAL-CHAR NOT = WS-PATTERN-CHAR
+                        MOVE "07" TO LK-REASON-CODE
+                        MOVE "POSTAL CODE DOES NOT MATCH COUNTRY "
+                            TO LK-REASON-TEXT
+                        SET LK-RECORD-INVALID TO TRUE
+                    END-IF
+            END-EVALUATE.
+            ADD 1 TO WS-PATTERN-SUBSCRIPT.
+       1560-CHECK-POSTAL-CHAR-EXIT.
+            EXIT.
+       END PROGRAM ValidateStudent.
