@@ -1,44 +1,264 @@
-      ******************************************************************
-      * Author: JESSE PROULX
-      * Date: 05-13-2025
-      * Purpose: FIRST COBOL PROGRAM
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FirstProgram.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-               SELECT STUDENT-FILE ASSIGN TO "../STUDENT"
-                   ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT-FILE.
-       01 STUDENT-RECORD.
-           05 STUDENT-NUMBER PIC 9(8).
-           05 STUDENT-FIRST-LAST.
-               10 FIRST-NAME PIC X(10).
-               10 LAST-NAME PIC X(10).
-           05 STUDENT-ADDRESS.
-               10 ADDRESS-NUMBER PIC 9(5).
-               10 ADDRESS-NAME PIC X(10).
-               10 ADDRESS-POSTAL-CODE PIC X(6).
-           05 STUDENT-CITY PIC X(20).
-           05 STUDENT-COUNTRY PIC X(20).
-           05 STUDENT-PHONE-NUMBER PIC X(10).
-           05 STUDENT-EMAIL PIC X(20).
-       WORKING-STORAGE SECTION.
-       01 STUDENT-ID.
-           05 STUDENT-NUM PIC 9(8).
-       01 STUDENT-INFO.
-           05 STUDENT-NAME PIC X(20).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "What is your student number? ".
-            ACCEPT STUDENT-NUMBER.
-            DISPLAY "What is your name? ".
-            ACCEPT STUDENT-NAME.
-            DISPLAY "Your student number is ", STUDENT-NUMBER
-                   , " Your name is ", STUDENT-NAME.
-            STOP RUN.
-       END PROGRAM FirstProgram.
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 05-13-2025
+      * Purpose: STUDENT MASTER FILE MAINTENANCE - ADD, CHANGE, DELETE
+      *          AND INQUIRE AGAINST STUDENT-FILE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FirstProgram.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT STUDENT-FILE ASSIGN TO "../STUDENT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-NUMBER
+                   FILE STATUS IS STUDENT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY FSTAT.
+       01 WS-FUNCTION-CODE PIC X(01).
+           88 WS-FUNC-ADD VALUE "A" "a".
+           88 WS-FUNC-CHANGE VALUE "C" "c".
+           88 WS-FUNC-DELETE VALUE "D" "d".
+           88 WS-FUNC-INQUIRE VALUE "I" "i".
+           88 WS-FUNC-EXIT VALUE "X" "x".
+       01 WS-DONE-SWITCH PIC X(01) VALUE "N".
+           88 WS-DONE VALUE "Y".
+       01 NUMBER-VALID-SWITCH PIC X(01) VALUE "N".
+           88 NUMBER-IS-VALID VALUE "Y".
+       01 LK-VALID-SWITCH PIC X(01).
+           88 LK-RECORD-VALID VALUE "Y".
+           88 LK-RECORD-INVALID VALUE "N".
+       01 LK-REASON-CODE PIC X(02).
+       01 LK-REASON-TEXT PIC X(40).
+       01 WS-ADD-ACTION PIC X(06) VALUE "ADD".
+       01 WS-CHANGE-ACTION PIC X(06) VALUE "CHANGE".
+       01 WS-DELETE-ACTION PIC X(06) VALUE "DELETE".
+       01 WS-USER-ID PIC X(08) VALUE "OPER".
+       01 WS-BEFORE-IMAGE PIC X(119) VALUE SPACES.
+       01 WS-EMPTY-STUDENT-RECORD PIC X(119) VALUE SPACES.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            PERFORM 2000-MENU-LOOP THRU 2000-MENU-LOOP-EXIT
+                UNTIL WS-DONE.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            STOP RUN.
+
+      ******************************************************************
+      * INITIALIZATION AND TERMINATION
+      ******************************************************************
+       1000-INITIALIZE.
+            OPEN I-O STUDENT-FILE.
+            IF NOT STUDENT-FILE-OK
+                OPEN OUTPUT STUDENT-FILE
+                CLOSE STUDENT-FILE
+                OPEN I-O STUDENT-FILE
+            END-IF.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+       9000-TERMINATE.
+            CLOSE STUDENT-FILE.
+       9000-TERMINATE-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * MAIN MENU
+      ******************************************************************
+       2000-MENU-LOOP.
+            PERFORM 2100-DISPLAY-MENU THRU 2100-DISPLAY-MENU-EXIT.
+            ACCEPT WS-FUNCTION-CODE.
+            EVALUATE TRUE
+                WHEN WS-FUNC-ADD
+                    PERFORM 3000-ADD-STUDENT THRU 3000-ADD-STUDENT-EXIT
+                WHEN WS-FUNC-CHANGE
+                    PERFORM 4000-CHANGE-STUDENT THRU
+                        4000-CHANGE-STUDENT-EXIT
+                WHEN WS-FUNC-DELETE
+                    PERFORM 5000-DELETE-STUDENT THRU
+                        5000-DELETE-STUDENT-EXIT
+                WHEN WS-FUNC-INQUIRE
+                    PERFORM 6000-INQUIRE-STUDENT THRU
+                        6000-INQUIRE-STUDENT-EXIT
+                WHEN WS-FUNC-EXIT
+                    SET WS-DONE TO TRUE
+                WHEN OTHER
+                    DISPLAY "INVALID FUNCTION, PLEASE TRY AGAIN."
+            END-EVALUATE.
+       2000-MENU-LOOP-EXIT.
+            EXIT.
+
+       2100-DISPLAY-MENU.
+            DISPLAY "-----------------------------------------".
+            DISPLAY "STUDENT MASTER FILE MAINTENANCE".
+            DISPLAY "  A - ADD A STUDENT".
+            DISPLAY "  C - CHANGE A STUDENT".
+            DISPLAY "  D - DELETE A STUDENT".
+            DISPLAY "  I - INQUIRE ON A STUDENT".
+            DISPLAY "  X - EXIT".
+            DISPLAY "ENTER FUNCTION: ".
+       2100-DISPLAY-MENU-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * COMMON KEY ENTRY AND FIELD ENTRY
+      ******************************************************************
+       3100-KEY-ENTRY.
+            MOVE "N" TO NUMBER-VALID-SWITCH.
+            PERFORM 3110-PROMPT-NUMBER THRU 3110-PROMPT-NUMBER-EXIT
+                UNTIL NUMBER-IS-VALID.
+       3100-KEY-ENTRY-EXIT.
+            EXIT.
+
+       3110-PROMPT-NUMBER.
+            DISPLAY "ENTER STUDENT NUMBER: ".
+            ACCEPT STUDENT-NUMBER.
+            IF STUDENT-NUMBER IS NUMERIC AND STUDENT-NUMBER NOT = ZERO
+                SET NUMBER-IS-VALID TO TRUE
+            ELSE
+                DISPLAY "STUDENT NUMBER MUST BE NUMERIC AND NON-ZERO."
+            END-IF.
+       3110-PROMPT-NUMBER-EXIT.
+            EXIT.
+
+       3200-GET-STUDENT-FIELDS.
+            DISPLAY "FIRST NAME: ".
+            ACCEPT FIRST-NAME.
+            DISPLAY "LAST NAME: ".
+            ACCEPT LAST-NAME.
+            DISPLAY "ADDRESS NUMBER: ".
+            ACCEPT ADDRESS-NUMBER.
+            DISPLAY "ADDRESS NAME: ".
+            ACCEPT ADDRESS-NAME.
+            DISPLAY "POSTAL CODE: ".
+            ACCEPT ADDRESS-POSTAL-CODE.
+            DISPLAY "CITY: ".
+            ACCEPT STUDENT-CITY.
+            DISPLAY "COUNTRY: ".
+            ACCEPT STUDENT-COUNTRY.
+            DISPLAY "PHONE NUMBER: ".
+            ACCEPT STUDENT-PHONE-NUMBER.
+            DISPLAY "EMAIL: ".
+            ACCEPT STUDENT-EMAIL.
+       3200-GET-STUDENT-FIELDS-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * ADD
+      ******************************************************************
+       3000-ADD-STUDENT.
+            PERFORM 3100-KEY-ENTRY THRU 3100-KEY-ENTRY-EXIT.
+            READ STUDENT-FILE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    DISPLAY "STUDENT NUMBER ALREADY EXISTS."
+            END-READ.
+            IF STUDENT-FILE-NOT-FOUND
+                PERFORM 3200-GET-STUDENT-FIELDS THRU
+                    3200-GET-STUDENT-FIELDS-EXIT
+                CALL "ValidateStudent" USING STUDENT-RECORD
+                    LK-VALID-SWITCH LK-REASON-CODE LK-REASON-TEXT
+                IF LK-RECORD-VALID
+                    WRITE STUDENT-RECORD
+                        INVALID KEY
+                            DISPLAY "ADD FAILED - NUMBER ALREADY "
+                                "EXISTS."
+                        NOT INVALID KEY
+                            CALL "AuditLog" USING WS-ADD-ACTION
+                                WS-USER-ID STUDENT-NUMBER
+                                WS-EMPTY-STUDENT-RECORD STUDENT-RECORD
+                            DISPLAY "STUDENT ADDED."
+                    END-WRITE
+                ELSE
+                    DISPLAY "RECORD REJECTED - " LK-REASON-TEXT
+                END-IF
+            END-IF.
+       3000-ADD-STUDENT-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * CHANGE
+      ******************************************************************
+       4000-CHANGE-STUDENT.
+            PERFORM 3100-KEY-ENTRY THRU 3100-KEY-ENTRY-EXIT.
+            READ STUDENT-FILE
+                INVALID KEY
+                    DISPLAY "STUDENT NOT FOUND."
+            END-READ.
+            IF STUDENT-FILE-OK
+                MOVE STUDENT-RECORD TO WS-BEFORE-IMAGE
+                PERFORM 3200-GET-STUDENT-FIELDS THRU
+                    3200-GET-STUDENT-FIELDS-EXIT
+                CALL "ValidateStudent" USING STUDENT-RECORD
+                    LK-VALID-SWITCH LK-REASON-CODE LK-REASON-TEXT
+                IF LK-RECORD-VALID
+                    REWRITE STUDENT-RECORD
+                        INVALID KEY
+                            DISPLAY "CHANGE FAILED."
+                        NOT INVALID KEY
+                            CALL "AuditLog" USING WS-CHANGE-ACTION
+                                WS-USER-ID STUDENT-NUMBER
+                                WS-BEFORE-IMAGE STUDENT-RECORD
+                            DISPLAY "STUDENT CHANGED."
+                    END-REWRITE
+                ELSE
+                    DISPLAY "RECORD REJECTED - " LK-REASON-TEXT
+                END-IF
+            END-IF.
+       4000-CHANGE-STUDENT-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * DELETE
+      ******************************************************************
+       5000-DELETE-STUDENT.
+            PERFORM 3100-KEY-ENTRY THRU 3100-KEY-ENTRY-EXIT.
+            READ STUDENT-FILE
+                INVALID KEY
+                    DISPLAY "STUDENT NOT FOUND."
+            END-READ.
+            IF STUDENT-FILE-OK
+                MOVE STUDENT-RECORD TO WS-BEFORE-IMAGE
+                DELETE STUDENT-FILE
+                    INVALID KEY
+                        DISPLAY "DELETE FAILED."
+                    NOT INVALID KEY
+                        CALL "AuditLog" USING WS-DELETE-ACTION
+                            WS-USER-ID STUDENT-NUMBER WS-BEFORE-IMAGE
+                            WS-EMPTY-STUDENT-RECORD
+                        DISPLAY "STUDENT DELETED."
+                END-DELETE
+            END-IF.
+       5000-DELETE-STUDENT-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * INQUIRE
+      ******************************************************************
+       6000-INQUIRE-STUDENT.
+            PERFORM 3100-KEY-ENTRY THRU 3100-KEY-ENTRY-EXIT.
+            READ STUDENT-FILE
+                INVALID KEY
+                    DISPLAY "STUDENT NOT FOUND."
+            END-READ.
+            IF STUDENT-FILE-OK
+                DISPLAY "STUDENT NUMBER: " STUDENT-NUMBER
+                DISPLAY "NAME          : " FIRST-NAME " " LAST-NAME
+                DISPLAY "ADDRESS       : " ADDRESS-NUMBER " "
+                    ADDRESS-NAME
+                DISPLAY "POSTAL CODE   : " ADDRESS-POSTAL-CODE
+                DISPLAY "CITY/COUNTRY  : " STUDENT-CITY "/"
+                    STUDENT-COUNTRY
+                DISPLAY "PHONE         : " STUDENT-PHONE-NUMBER
+                DISPLAY "EMAIL         : " STUDENT-EMAIL
+            END-IF.
+       6000-INQUIRE-STUDENT-EXIT.
+            EXIT.
+       END PROGRAM FirstProgram.
