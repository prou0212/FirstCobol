@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CNTRYREF
+      * Purpose:  Reference record listing every valid STUDENT-COUNTRY
+      *           value and the postal-code template that
+      *           ADDRESS-POSTAL-CODE must follow for that country
+      *           (../CNTRYREF). In CR-POSTAL-PATTERN, '9' means a
+      *           digit is required in that position, 'A' means a
+      *           letter is required, and any other character must
+      *           appear literally (a space pads out unused trailing
+      *           positions and is not checked).
+      ******************************************************************
+       01 COUNTRY-REFERENCE-RECORD.
+           05 CR-COUNTRY-CODE PIC X(20).
+           05 CR-POSTAL-PATTERN PIC X(06).
