@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: ENROLLIN
+      * Purpose:  Incoming enrollment transaction layout (../ENROLLIN),
+      *           same fields as ENROLL, prefixed TR- so a validation
+      *           program can hold a transaction and an enrollment
+      *           master record at the same time.
+      ******************************************************************
+       01 ENROLLMENT-TRANS-RECORD.
+           05 TR-KEY.
+               10 TR-STUDENT-NUMBER PIC 9(8).
+               10 TR-COURSE-CODE PIC X(8).
+               10 TR-TERM-CODE PIC X(6).
+           05 TR-STATUS PIC X(1).
