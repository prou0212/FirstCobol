@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: FSTAT
+      * Purpose:  Common file status field and condition names for
+      *           STUDENT-FILE, used by every program that opens it.
+      ******************************************************************
+       01 STUDENT-FILE-STATUS PIC X(02).
+           88 STUDENT-FILE-OK VALUE "00".
+           88 STUDENT-FILE-DUPLICATE VALUE "22".
+           88 STUDENT-FILE-NOT-FOUND VALUE "23".
+           88 STUDENT-FILE-EOF VALUE "10".
