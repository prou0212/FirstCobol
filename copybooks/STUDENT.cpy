@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: STUDENT
+      * Purpose:  Student master record layout, shared by every
+      *           program that opens STUDENT-FILE so the field list
+      *           only has to change in one place.
+      ******************************************************************
+       01 STUDENT-RECORD.
+           05 STUDENT-NUMBER PIC 9(8).
+           05 STUDENT-FIRST-LAST.
+               10 FIRST-NAME PIC X(10).
+               10 LAST-NAME PIC X(10).
+           05 STUDENT-ADDRESS.
+               10 ADDRESS-NUMBER PIC 9(5).
+               10 ADDRESS-NAME PIC X(10).
+               10 ADDRESS-POSTAL-CODE PIC X(6).
+           05 STUDENT-CITY PIC X(20).
+           05 STUDENT-COUNTRY PIC X(20).
+           05 STUDENT-PHONE-NUMBER PIC X(10).
+           05 STUDENT-EMAIL PIC X(20).
