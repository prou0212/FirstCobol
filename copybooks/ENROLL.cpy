@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: ENROLL
+      * Purpose:  Student enrollment master record layout, linking a
+      *           STUDENT-NUMBER to a course and term (../ENROLL).
+      ******************************************************************
+       01 STUDENT-ENROLLMENT-RECORD.
+           05 ENR-KEY.
+               10 ENR-STUDENT-NUMBER PIC 9(8).
+               10 ENR-COURSE-CODE PIC X(8).
+               10 ENR-TERM-CODE PIC X(6).
+           05 ENR-STATUS PIC X(1).
+               88 ENR-STATUS-ENROLLED VALUE "E".
+               88 ENR-STATUS-WAITLISTED VALUE "W".
+               88 ENR-STATUS-DROPPED VALUE "D".
+               88 ENR-STATUS-COMPLETED VALUE "C".
