@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: STUDIN
+      * Purpose:  Incoming student transaction layout for the load
+      *           job (../STUDIN). Same fields as STUDENT, prefixed
+      *           IN- so a load program can hold a transaction and
+      *           the STUDENT-FILE master record at the same time.
+      ******************************************************************
+       01 INPUT-RECORD.
+           05 IN-STUDENT-NUMBER PIC 9(8).
+           05 IN-STUDENT-FIRST-LAST.
+               10 IN-FIRST-NAME PIC X(10).
+               10 IN-LAST-NAME PIC X(10).
+           05 IN-STUDENT-ADDRESS.
+               10 IN-ADDRESS-NUMBER PIC 9(5).
+               10 IN-ADDRESS-NAME PIC X(10).
+               10 IN-ADDRESS-POSTAL-CODE PIC X(6).
+           05 IN-STUDENT-CITY PIC X(20).
+           05 IN-STUDENT-COUNTRY PIC X(20).
+           05 IN-STUDENT-PHONE-NUMBER PIC X(10).
+           05 IN-STUDENT-EMAIL PIC X(20).
