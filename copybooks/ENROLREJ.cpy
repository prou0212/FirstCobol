@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: ENROLREJ
+      * Purpose:  Reject record for enrollment transactions that fail
+      *           edit, most commonly an unknown STUDENT-NUMBER
+      *           (../ENROLLREJ).
+      ******************************************************************
+       01 ENROLLMENT-REJECT-RECORD.
+           05 ER-REASON-CODE PIC X(02).
+           05 ER-REASON-TEXT PIC X(40).
+           05 ER-STUDENT-NUMBER PIC 9(8).
+           05 ER-COURSE-CODE PIC X(8).
+           05 ER-TERM-CODE PIC X(6).
+           05 ER-STATUS PIC X(1).
