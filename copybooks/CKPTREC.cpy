@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CKPTREC
+      * Purpose:  Restart checkpoint record for the student load job
+      *           (../STULDCKPT). Records how many input records have
+      *           already been committed to STUDENT-FILE so a rerun
+      *           after an abend can skip past them.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-PROCESSED PIC 9(08).
+           05 CKPT-LAST-STUDENT-NUMBER PIC 9(08).
