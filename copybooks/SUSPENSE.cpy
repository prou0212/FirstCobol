@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: SUSPENSE
+      * Purpose:  Suspense record for candidate student rows that
+      *           fail edit and are held for correction instead of
+      *           being loaded to STUDENT-FILE (../SUSPENSE).
+      ******************************************************************
+       01 SUSPENSE-RECORD.
+           05 SS-REASON-CODE PIC X(02).
+           05 SS-REASON-TEXT PIC X(40).
+           05 SS-STUDENT-NUMBER PIC X(8).
+           05 SS-STUDENT-FIRST-LAST.
+               10 SS-FIRST-NAME PIC X(10).
+               10 SS-LAST-NAME PIC X(10).
+           05 SS-STUDENT-ADDRESS.
+               10 SS-ADDRESS-NUMBER PIC X(5).
+               10 SS-ADDRESS-NAME PIC X(10).
+               10 SS-ADDRESS-POSTAL-CODE PIC X(6).
+           05 SS-STUDENT-CITY PIC X(20).
+           05 SS-STUDENT-COUNTRY PIC X(20).
+           05 SS-STUDENT-PHONE-NUMBER PIC X(10).
+           05 SS-STUDENT-EMAIL PIC X(20).
