@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose:  Before/after audit trail record for STUDENT-FILE
+      *           adds, changes and deletes (../STUDAUD).
+      ******************************************************************
+       01 AUDIT-RECORD.
+           05 AUDIT-DATE PIC 9(08).
+           05 AUDIT-TIME PIC 9(06).
+           05 AUDIT-ACTION PIC X(06).
+               88 AUDIT-ACTION-ADD VALUE "ADD".
+               88 AUDIT-ACTION-CHANGE VALUE "CHANGE".
+               88 AUDIT-ACTION-DELETE VALUE "DELETE".
+           05 AUDIT-STUDENT-NUMBER PIC 9(08).
+           05 AUDIT-USER-ID PIC X(08).
+           05 AUDIT-BEFORE-IMAGE PIC X(119).
+           05 AUDIT-AFTER-IMAGE PIC X(119).
