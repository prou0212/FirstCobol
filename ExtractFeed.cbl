@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: PRODUCES A FIXED-FORMAT DOWNSTREAM EXTRACT OF
+      *          STUDENT-FILE FOR THE MAILING/FINANCIAL-AID SYSTEMS
+      *          TO PICK UP (../STUDEXT).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExtractFeed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT STUDENT-FILE ASSIGN TO "../STUDENT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-NUMBER
+                   FILE STATUS IS STUDENT-FILE-STATUS.
+               SELECT EXTRACT-FILE ASSIGN TO "../STUDEXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS EXTRACT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+           COPY STUDENT.
+       FD EXTRACT-FILE.
+       01 EXTRACT-RECORD.
+           05 EXT-STUDENT-NUMBER PIC 9(08).
+           05 EXT-FIRST-NAME PIC X(10).
+           05 EXT-LAST-NAME PIC X(10).
+           05 EXT-ADDRESS-NUMBER PIC 9(05).
+           05 EXT-ADDRESS-NAME PIC X(10).
+           05 EXT-ADDRESS-POSTAL-CODE PIC X(06).
+           05 EXT-STUDENT-CITY PIC X(20).
+           05 EXT-STUDENT-COUNTRY PIC X(20).
+           05 EXT-STUDENT-EMAIL PIC X(20).
+       WORKING-STORAGE SECTION.
+           COPY FSTAT.
+       01 EXTRACT-FILE-STATUS PIC X(02).
+       01 STUDENT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 STUDENT-AT-EOF VALUE "Y".
+       01 WS-EXTRACT-COUNT PIC 9(06) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            IF STUDENT-FILE-OK
+                PERFORM 2000-READ-STUDENT THRU 2000-READ-STUDENT-EXIT
+                PERFORM 3000-WRITE-EXTRACT THRU 3000-WRITE-EXTRACT-EXIT
+                    UNTIL STUDENT-AT-EOF
+            END-IF.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            DISPLAY "EXTRACT FEED - RECORDS WRITTEN: " WS-EXTRACT-COUNT.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT STUDENT-FILE.
+            OPEN OUTPUT EXTRACT-FILE.
+            IF NOT STUDENT-FILE-OK
+                DISPLAY "EXTRACTFEED - CANNOT OPEN STUDENT-FILE, "
+                    "STATUS = " STUDENT-FILE-STATUS
+            END-IF.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+       2000-READ-STUDENT.
+            READ STUDENT-FILE NEXT RECORD
+                AT END SET STUDENT-AT-EOF TO TRUE
+            END-READ.
+       2000-READ-STUDENT-EXIT.
+            EXIT.
+
+       3000-WRITE-EXTRACT.
+            MOVE STUDENT-NUMBER TO EXT-STUDENT-NUMBER.
+            MOVE FIRST-NAME TO EXT-FIRST-NAME.
+            MOVE LAST-NAME TO EXT-LAST-NAME.
+            MOVE ADDRESS-NUMBER TO EXT-ADDRESS-NUMBER.
+            MOVE ADDRESS-NAME TO EXT-ADDRESS-NAME.
+            MOVE ADDRESS-POSTAL-CODE TO EXT-ADDRESS-POSTAL-CODE.
+            MOVE STUDENT-CITY TO EXT-STUDENT-CITY.
+            MOVE STUDENT-COUNTRY TO EXT-STUDENT-COUNTRY.
+            MOVE STUDENT-EMAIL TO EXT-STUDENT-EMAIL.
+            WRITE EXTRACT-RECORD.
+            ADD 1 TO WS-EXTRACT-COUNT.
+            PERFORM 2000-READ-STUDENT THRU 2000-READ-STUDENT-EXIT.
+       3000-WRITE-EXTRACT-EXIT.
+            EXIT.
+
+       9000-TERMINATE.
+            CLOSE STUDENT-FILE.
+            CLOSE EXTRACT-FILE.
+       9000-TERMINATE-EXIT.
+            EXIT.
+       END PROGRAM ExtractFeed.
