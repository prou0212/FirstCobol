@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: APPENDS A BEFORE/AFTER AUDIT RECORD TO ../STUDAUD.
+      *          CALLED BY ANY PROGRAM THAT ADDS, CHANGES OR DELETES
+      *          A STUDENT-RECORD SO THE AUDIT TRAIL IS WRITTEN THE
+      *          SAME WAY EVERYWHERE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditLog.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT AUDIT-FILE ASSIGN TO "../STUDAUD"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01 AUDIT-FILE-STATUS PIC X(02).
+           88 AUDIT-FILE-OK VALUE "00".
+       LINKAGE SECTION.
+       01 LK-AUDIT-ACTION PIC X(06).
+       01 LK-AUDIT-USER-ID PIC X(08).
+       01 LK-AUDIT-STUDENT-NUMBER PIC 9(08).
+       01 LK-BEFORE-IMAGE PIC X(119).
+       01 LK-AFTER-IMAGE PIC X(119).
+       PROCEDURE DIVISION USING LK-AUDIT-ACTION LK-AUDIT-USER-ID
+                   LK-AUDIT-STUDENT-NUMBER LK-BEFORE-IMAGE
+                   LK-AFTER-IMAGE.
+       0000-MAINLINE.
+            OPEN EXTEND AUDIT-FILE.
+            IF NOT AUDIT-FILE-OK
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUDIT-TIME FROM TIME.
+            MOVE LK-AUDIT-ACTION TO AUDIT-ACTION.
+            MOVE LK-AUDIT-USER-ID TO AUDIT-USER-ID.
+            MOVE LK-AUDIT-STUDENT-NUMBER TO AUDIT-STUDENT-NUMBER.
+            MOVE LK-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+            MOVE LK-AFTER-IMAGE TO AUDIT-AFTER-IMAGE.
+            WRITE AUDIT-RECORD.
+            CLOSE AUDIT-FILE.
+            GOBACK.
+       END PROGRAM AuditLog.
