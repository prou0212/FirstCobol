@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: VALIDATES ENROLLMENT TRANSACTIONS (../ENROLLIN)
+      *          AGAINST THE STUDENT-FILE MASTER BEFORE ACCEPTING
+      *          THEM ONTO THE STUDENT-ENROLLMENT-RECORD FILE
+      *          (../ENROLL). TRANSACTIONS FOR AN UNKNOWN STUDENT
+      *          NUMBER, OR THAT DUPLICATE AN EXISTING ENROLLMENT,
+      *          ARE WRITTEN TO ../ENROLLREJ INSTEAD.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EnrollEdit.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT ENROLLMENT-INPUT ASSIGN TO "../ENROLLIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ENROLLMENT-INPUT-STATUS.
+               SELECT STUDENT-FILE ASSIGN TO "../STUDENT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-NUMBER
+                   FILE STATUS IS STUDENT-FILE-STATUS.
+               SELECT ENROLLMENT-FILE ASSIGN TO "../ENROLL"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS ENR-KEY
+                   FILE STATUS IS ENROLLMENT-FILE-STATUS.
+               SELECT ENROLLMENT-REJECT ASSIGN TO "../ENROLLREJ"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ENROLLMENT-REJECT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENROLLMENT-INPUT.
+           COPY ENROLLIN.
+       FD STUDENT-FILE.
+           COPY STUDENT.
+       FD ENROLLMENT-FILE.
+           COPY ENROLL.
+       FD ENROLLMENT-REJECT.
+           COPY ENROLREJ.
+       WORKING-STORAGE SECTION.
+           COPY FSTAT.
+       01 ENROLLMENT-INPUT-STATUS PIC X(02).
+       01 ENROLLMENT-FILE-STATUS PIC X(02).
+       01 ENROLLMENT-REJECT-STATUS PIC X(02).
+       01 TRANS-EOF-SWITCH PIC X(01) VALUE "N".
+           88 TRANS-AT-EOF VALUE "Y".
+       01 WS-INPUT-COUNT PIC 9(06) COMP VALUE ZERO.
+       01 WS-ACCEPTED-COUNT PIC 9(06) COMP VALUE ZERO.
+       01 WS-REJECTED-COUNT PIC 9(06) COMP VALUE ZERO.
+       01 WS-REJECT-CODE PIC X(02).
+       01 WS-REJECT-TEXT PIC X(40).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            IF STUDENT-FILE-OK
+                PERFORM 2000-READ-TRANSACTION THRU
+                    2000-READ-TRANSACTION-EXIT
+                PERFORM 3000-PROCESS-TRANSACTION THRU
+                    3000-PROCESS-TRANSACTION-EXIT
+                    UNTIL TRANS-AT-EOF
+            END-IF.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            DISPLAY "ENROLLMENT EDIT - READ    : " WS-INPUT-COUNT.
+            DISPLAY "ENROLLMENT EDIT - ACCEPTED: " WS-ACCEPTED-COUNT.
+            DISPLAY "ENROLLMENT EDIT - REJECTED: " WS-REJECTED-COUNT.
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT ENROLLMENT-INPUT.
+            OPEN INPUT STUDENT-FILE.
+            OPEN I-O ENROLLMENT-FILE.
+            OPEN OUTPUT ENROLLMENT-REJECT.
+            IF NOT STUDENT-FILE-OK
+                DISPLAY "ENROLLEDIT - CANNOT OPEN STUDENT-FILE, "
+                    "STATUS = " STUDENT-FILE-STATUS
+            END-IF.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+       2000-READ-TRANSACTION.
+            READ ENROLLMENT-INPUT
+                AT END SET TRANS-AT-EOF TO TRUE
+            END-READ.
+       2000-READ-TRANSACTION-EXIT.
+            EXIT.
+
+       3000-PROCESS-TRANSACTION.
+            ADD 1 TO WS-INPUT-COUNT.
+            PERFORM 3100-EDIT-STUDENT-NUMBER THRU
+                3100-EDIT-STUDENT-NUMBER-EXIT.
+            PERFORM 2000-READ-TRANSACTION THRU
+                2000-READ-TRANSACTION-EXIT.
+       3000-PROCESS-TRANSACTION-EXIT.
+            EXIT.
+
+       3100-EDIT-STUDENT-NUMBER.
+            MOVE TR-STUDENT-NUMBER TO STUDENT-NUMBER.
+            READ STUDENT-FILE
+                INVALID KEY
+                    MOVE "01" TO WS-REJECT-CODE
+                    MOVE "STUDENT NUMBER NOT ON MASTER FILE"
+                        TO WS-REJECT-TEXT
+                    PERFORM 3300-WRITE-REJECT THRU
+                        3300-WRITE-REJECT-EXIT
+                NOT INVALID KEY
+                    PERFORM 3200-ADD-ENROLLMENT THRU
+                        3200-ADD-ENROLLMENT-EXIT
+            END-READ.
+       3100-EDIT-STUDENT-NUMBER-EXIT.
+            EXIT.
+
+       3200-ADD-ENROLLMENT.
+            MOVE TR-STUDENT-NUMBER TO ENR-STUDENT-NUMBER.
+            MOVE TR-COURSE-CODE TO ENR-COURSE-CODE.
+            MOVE TR-TERM-CODE TO ENR-TERM-CODE.
+            MOVE TR-STATUS TO ENR-STATUS.
+            WRITE STUDENT-ENROLLMENT-RECORD
+                INVALID KEY
+                    MOVE "02" TO WS-REJECT-CODE
+                    MOVE "STUDENT ALREADY ENROLLED IN COURSE/TERM"
+                        TO WS-REJECT-TEXT
+                    PERFORM 3300-WRITE-REJECT THRU
+                        3300-WRITE-REJECT-EXIT
+                NOT INVALID KEY
+                    ADD 1 TO WS-ACCEPTED-COUNT
+            END-WRITE.
+       3200-ADD-ENROLLMENT-EXIT.
+            EXIT.
+
+       3300-WRITE-REJECT.
+            MOVE WS-REJECT-CODE TO ER-REASON-CODE.
+            MOVE WS-REJECT-TEXT TO ER-REASON-TEXT.
+            MOVE TR-STUDENT-NUMBER TO ER-STUDENT-NUMBER.
+            MOVE TR-COURSE-CODE TO ER-COURSE-CODE.
+            MOVE TR-TERM-CODE TO ER-TERM-CODE.
+            MOVE TR-STATUS TO ER-STATUS.
+            WRITE ENROLLMENT-REJECT-RECORD.
+            ADD 1 TO WS-REJECTED-COUNT.
+       3300-WRITE-REJECT-EXIT.
+            EXIT.
+
+       9000-TERMINATE.
+            CLOSE ENROLLMENT-INPUT.
+            CLOSE STUDENT-FILE.
+            CLOSE ENROLLMENT-FILE.
+            CLOSE ENROLLMENT-REJECT.
+       9000-TERMINATE-EXIT.
+            EXIT.
+       END PROGRAM EnrollEdit.
