@@ -0,0 +1,34 @@
+//STULOAD  JOB  (ACCTNO),'STUDENT LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL:      STULOAD
+//* PURPOSE:  DRIVES THE STUDLOAD LOAD MODULE (COMPILED FROM
+//*           StudentLoad.cbl - THE SOURCE PROGRAM-ID IS LONGER
+//*           THAN THE 8-CHARACTER LOAD-LIBRARY MEMBER LIMIT, SO
+//*           THE COMPILE STEP CATALOGS IT UNDER THE SHORTER NAME
+//*           BELOW) TO LOAD ../STUDIN INTO THE STUDENT-FILE
+//*           MASTER. THE PROGRAM CHECKPOINTS ITS OWN PROGRESS TO
+//*           ../STULDCK EVERY WS-CHECKPOINT-INTERVAL RECORDS, SO
+//*           IF THIS STEP ABENDS IT CAN SIMPLY BE RESUBMITTED -
+//*           ON RESTART THE PROGRAM SKIPS PAST THE RECORDS
+//*           ALREADY COMMITTED INSTEAD OF RELOADING THEM.
+//*
+//* RESTART:  TO RERUN AFTER AN ABEND, RESUBMIT THIS SAME JOB WITH
+//*                //STULOAD JOB (ACCTNO),'STUDENT LOAD',
+//*                    RESTART=STEP010
+//*           THE PROGRAM DOES NOT NEED A DIFFERENT PARM ON
+//*           RESTART - IT DETECTS ../STULDCK AND RESUMES ON ITS
+//*           OWN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=STUDLOAD
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDIN   DD   DSN=PROD.STUDENT.LOADFILE,DISP=SHR
+//STUDENT  DD   DSN=PROD.STUDENT.MASTER,DISP=SHR
+//SUSPENSE DD   DSN=PROD.STUDENT.SUSPENSE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//STULDCK  DD   DSN=PROD.STUDENT.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//STUDAUD  DD   DSN=PROD.STUDENT.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
