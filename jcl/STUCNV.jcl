@@ -0,0 +1,22 @@
+//STUCNV   JOB  (ACCTNO),'STUDENT CUTOVER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL:      STUCNV
+//* PURPOSE:  ONE-TIME CUTOVER STEP. RENAMES THE EXISTING LINE
+//*           SEQUENTIAL STUDENT MASTER OUT OF THE WAY, THEN RUNS
+//*           StudentConvert TO REBUILD IT AS THE INDEXED
+//*           STUDENT-FILE THAT StudentLoad, FirstProgram,
+//*           RosterReport, ExtractFeed, EnrollEdit AND DupRecon
+//*           NOW EXPECT. RUN THIS JOB EXACTLY ONCE, BEFORE THE
+//*           FIRST POST-CUTOVER RUN OF ANY OF THOSE PROGRAMS.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//OLDMSTR  DD   DSN=PROD.STUDENT.MASTER,DISP=(OLD,RENAME),
+//             NEWNAME=PROD.STUDENT.MASTER.OLD
+//STEP010  EXEC PGM=STUDCNV
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDENTO DD   DSN=PROD.STUDENT.MASTER.OLD,DISP=SHR
+//STUDENT  DD   DSN=PROD.STUDENT.MASTER,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(25,25),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
