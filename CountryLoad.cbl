@@ -0,0 +1,94 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: LOADS THE COUNTRY/POSTAL-CODE REFERENCE FILE
+      *          (../CNTRYREF) FROM A LINE SEQUENTIAL INPUT
+      *          (../CNTRYIN) OF COUNTRY CODES AND POSTAL-CODE
+      *          PATTERNS. RUN WHENEVER THE REFERENCE LIST OF VALID
+      *          COUNTRIES CHANGES; MUST BE RUN AT LEAST ONCE, BEFORE
+      *          ValidateStudent IS CALLED, OR EVERY STUDENT ADD,
+      *          CHANGE AND LOAD WILL BE REJECTED FOR WANT OF A
+      *          REFERENCE FILE TO CHECK AGAINST.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CountryLoad.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT COUNTRY-INPUT ASSIGN TO "../CNTRYIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS COUNTRY-INPUT-STATUS.
+               SELECT COUNTRY-REF-FILE ASSIGN TO "../CNTRYREF"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CR-COUNTRY-CODE
+                   FILE STATUS IS COUNTRY-REF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COUNTRY-INPUT.
+       01 COUNTRY-INPUT-RECORD PIC X(26).
+       FD COUNTRY-REF-FILE.
+           COPY CNTRYREF.
+       WORKING-STORAGE SECTION.
+       01 COUNTRY-INPUT-STATUS PIC X(02).
+       01 COUNTRY-REF-STATUS PIC X(02).
+           88 COUNTRY-REF-OK VALUE "00".
+       01 COUNTRY-INPUT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 COUNTRY-INPUT-AT-EOF VALUE "Y".
+       01 WS-READ-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-LOADED-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-ERROR-COUNT PIC 9(08) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            PERFORM 2000-READ-COUNTRY THRU 2000-READ-COUNTRY-EXIT.
+            PERFORM 3000-LOAD-COUNTRY THRU 3000-LOAD-COUNTRY-EXIT
+                UNTIL COUNTRY-INPUT-AT-EOF.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            DISPLAY "COUNTRY LOAD - RECORDS READ  : " WS-READ-COUNT.
+            DISPLAY "COUNTRY LOAD - RECORDS LOADED: " WS-LOADED-COUNT.
+            DISPLAY "COUNTRY LOAD - RECORDS ERROR : " WS-ERROR-COUNT.
+            STOP RUN.
+
+      ******************************************************************
+      * INITIALIZATION - OUTPUT REBUILDS THE REFERENCE FILE EACH RUN
+      ******************************************************************
+       1000-INITIALIZE.
+            OPEN INPUT COUNTRY-INPUT.
+            OPEN OUTPUT COUNTRY-REF-FILE.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+       2000-READ-COUNTRY.
+            READ COUNTRY-INPUT
+                AT END SET COUNTRY-INPUT-AT-EOF TO TRUE
+            END-READ.
+       2000-READ-COUNTRY-EXIT.
+            EXIT.
+
+       3000-LOAD-COUNTRY.
+            ADD 1 TO WS-READ-COUNT.
+            MOVE COUNTRY-INPUT-RECORD(1:20) TO CR-COUNTRY-CODE.
+            MOVE COUNTRY-INPUT-RECORD(21:6) TO CR-POSTAL-PATTERN.
+            INSPECT CR-COUNTRY-CODE CONVERTING
+                "abcdefghijklmnopqrstuvwxyz" TO
+                "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+            WRITE COUNTRY-REFERENCE-RECORD
+                INVALID KEY
+                    ADD 1 TO WS-ERROR-COUNT
+                    DISPLAY "COUNTRYLOAD - DUPLICATE COUNTRY CODE "
+                        CR-COUNTRY-CODE
+                NOT INVALID KEY
+                    ADD 1 TO WS-LOADED-COUNT
+            END-WRITE.
+            PERFORM 2000-READ-COUNTRY THRU 2000-READ-COUNTRY-EXIT.
+       3000-LOAD-COUNTRY-EXIT.
+            EXIT.
+
+       9000-TERMINATE.
+            CLOSE COUNTRY-INPUT.
+            CLOSE COUNTRY-REF-FILE.
+       9000-TERMINATE-EXIT.
+            EXIT.
+       END PROGRAM CountryLoad.
