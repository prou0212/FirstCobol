@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: ONE-TIME CUTOVER UTILITY. READS THE OLD STUDENT
+      *          MASTER (../STUDENT.OLD, LINE SEQUENTIAL, THE FORMAT
+      *          IN PRODUCTION BEFORE STUDENT-FILE WAS CONVERTED TO AN
+      *          INDEXED FILE) AND WRITES EACH RECORD TO THE NEW
+      *          INDEXED STUDENT-FILE (../STUDENT) KEYED ON
+      *          STUDENT-NUMBER. RUN ONCE, AS THE FIRST STEP OF THE
+      *          CUTOVER, BEFORE ANY OTHER PROGRAM IN THIS SUITE
+      *          OPENS ../STUDENT AS INDEXED.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentConvert.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT OLD-STUDENT-FILE ASSIGN TO "../STUDENT.OLD"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS OLD-STUDENT-STATUS.
+               SELECT STUDENT-FILE ASSIGN TO "../STUDENT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-NUMBER
+                   FILE STATUS IS STUDENT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-STUDENT-FILE.
+       01 OLD-STUDENT-RECORD PIC X(119).
+       FD STUDENT-FILE.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY FSTAT.
+       01 OLD-STUDENT-STATUS PIC X(02).
+           88 OLD-STUDENT-OK VALUE "00".
+       01 OLD-STUDENT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 OLD-STUDENT-AT-EOF VALUE "Y".
+       01 WS-READ-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-CONVERTED-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-ERROR-COUNT PIC 9(08) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            IF OLD-STUDENT-OK
+                PERFORM 2000-READ-OLD THRU 2000-READ-OLD-EXIT
+                PERFORM 3000-CONVERT-STUDENT THRU
+                    3000-CONVERT-STUDENT-EXIT
+                    UNTIL OLD-STUDENT-AT-EOF
+            ELSE
+                DISPLAY "STUDENTCONVERT - CANNOT OPEN ../STUDENT.OLD, "
+                    "STATUS = " OLD-STUDENT-STATUS
+            END-IF.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            DISPLAY "STUDENT CONVERT - RECORDS READ     : "
+                WS-READ-COUNT.
+            DISPLAY "STUDENT CONVERT - RECORDS CONVERTED: "
+                WS-CONVERTED-COUNT.
+            DISPLAY "STUDENT CONVERT - RECORDS IN ERROR : "
+                WS-ERROR-COUNT.
+            STOP RUN.
+
+      ******************************************************************
+      * INITIALIZATION
+      ******************************************************************
+       1000-INITIALIZE.
+            OPEN INPUT OLD-STUDENT-FILE.
+            OPEN OUTPUT STUDENT-FILE.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * READ THE OLD SEQUENTIAL MASTER
+      ******************************************************************
+       2000-READ-OLD.
+            READ OLD-STUDENT-FILE
+                AT END SET OLD-STUDENT-AT-EOF TO TRUE
+            END-READ.
+       2000-READ-OLD-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * WRITE EACH RECORD TO THE NEW INDEXED MASTER
+      ******************************************************************
+       3000-CONVERT-STUDENT.
+            ADD 1 TO WS-READ-COUNT.
+            MOVE OLD-STUDENT-RECORD TO STUDENT-RECORD.
+            WRITE STUDENT-RECORD
+                INVALID KEY
+                    ADD 1 TO WS-ERROR-COUNT
+                    DISPLAY "STUDENTCONVERT - DUPLICATE OR INVALID "
+                        "KEY, STUDENT NUMBER " STUDENT-NUMBER
+                NOT INVALID KEY
+                    ADD 1 TO WS-CONVERTED-COUNT
+            END-WRITE.
+            PERFORM 2000-READ-OLD THRU 2000-READ-OLD-EXIT.
+       3000-CONVERT-STUDENT-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * TERMINATION
+      ******************************************************************
+       9000-TERMINATE.
+            CLOSE OLD-STUDENT-FILE.
+            CLOSE STUDENT-FILE.
+       9000-TERMINATE-EXIT.
+            EXIT.
+       END PROGRAM StudentConvert.
