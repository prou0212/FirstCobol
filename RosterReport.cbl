@@ -0,0 +1,226 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: PRINTS THE STUDENT ROSTER GROUPED BY STUDENT-COUNTRY
+      *          AND STUDENT-CITY, WITH A PAGE BREAK AND STUDENT COUNT
+      *          AT EACH COUNTRY CHANGE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RosterReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT STUDENT-FILE ASSIGN TO "../STUDENT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-NUMBER
+                   FILE STATUS IS STUDENT-FILE-STATUS.
+               SELECT SORT-WORK ASSIGN TO "SORTWK1".
+               SELECT ROSTER-REPORT ASSIGN TO "../STUROST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ROSTER-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+           COPY STUDENT.
+       SD SORT-WORK.
+       01 SORT-RECORD.
+           05 SORT-COUNTRY PIC X(20).
+           05 SORT-CITY PIC X(20).
+           05 SORT-NUMBER PIC 9(8).
+           05 SORT-FIRST-NAME PIC X(10).
+           05 SORT-LAST-NAME PIC X(10).
+           05 SORT-PHONE PIC X(10).
+       FD ROSTER-REPORT.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+           COPY FSTAT.
+       01 ROSTER-FILE-STATUS PIC X(02).
+       01 STUDENT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 STUDENT-AT-EOF VALUE "Y".
+       01 SORT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 SORT-AT-EOF VALUE "Y".
+       01 FIRST-RECORD-SWITCH PIC X(01) VALUE "Y".
+           88 IS-FIRST-RECORD VALUE "Y".
+       01 WS-PAGE-NUMBER PIC 9(04) COMP VALUE ZERO.
+       01 WS-LINE-COUNT PIC 9(04) COMP VALUE ZERO.
+       01 WS-COUNTRY-COUNT PIC 9(06) COMP VALUE ZERO.
+       01 WS-PRIOR-COUNTRY PIC X(20) VALUE SPACES.
+       01 WS-PRIOR-CITY PIC X(20) VALUE SPACES.
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(14) VALUE "STUDENT ROSTER".
+           05 FILLER PIC X(56) VALUE SPACES.
+           05 FILLER PIC X(05) VALUE "PAGE ".
+           05 HL-PAGE-NUMBER PIC ZZZ9.
+       01 HEADING-LINE-2.
+           05 FILLER PIC X(09) VALUE "COUNTRY: ".
+           05 HL-COUNTRY PIC X(20).
+       01 HEADING-LINE-3.
+           05 FILLER PIC X(11) VALUE "   CITY:  ".
+           05 HL-CITY PIC X(20).
+       01 DETAIL-LINE.
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 DL-STUDENT-NUMBER PIC 9(8).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 DL-FIRST-NAME PIC X(10).
+           05 FILLER PIC X(01) VALUE SPACES.
+           05 DL-LAST-NAME PIC X(10).
+           05 FILLER PIC X(03) VALUE SPACES.
+           05 DL-PHONE-NUMBER PIC X(10).
+       01 COUNTRY-TOTAL-LINE.
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "STUDENT COUNT FOR : ".
+           05 CT-COUNTRY PIC X(20).
+           05 FILLER PIC X(03) VALUE SPACES.
+           05 CT-COUNT PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            SORT SORT-WORK
+                ON ASCENDING KEY SORT-COUNTRY SORT-CITY SORT-NUMBER
+                INPUT PROCEDURE IS 2000-SORT-INPUT THRU
+                    2000-SORT-INPUT-EXIT
+                OUTPUT PROCEDURE IS 3000-SORT-OUTPUT THRU
+                    3000-SORT-OUTPUT-EXIT.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            STOP RUN.
+
+      ******************************************************************
+      * INITIALIZATION
+      ******************************************************************
+       1000-INITIALIZE.
+            OPEN OUTPUT ROSTER-REPORT.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * SORT INPUT PROCEDURE - FEED THE SORT FROM STUDENT-FILE
+      ******************************************************************
+       2000-SORT-INPUT.
+            OPEN INPUT STUDENT-FILE.
+            IF STUDENT-FILE-OK
+                PERFORM 2100-READ-STUDENT THRU 2100-READ-STUDENT-EXIT
+                PERFORM 2200-RELEASE-STUDENT THRU
+                    2200-RELEASE-STUDENT-EXIT
+                    UNTIL STUDENT-AT-EOF
+                CLOSE STUDENT-FILE
+            ELSE
+                DISPLAY "ROSTERREPORT - CANNOT OPEN STUDENT-FILE, "
+                    "STATUS = " STUDENT-FILE-STATUS
+                SET STUDENT-AT-EOF TO TRUE
+            END-IF.
+       2000-SORT-INPUT-EXIT.
+            EXIT.
+
+       2100-READ-STUDENT.
+            READ STUDENT-FILE NEXT RECORD
+                AT END SET STUDENT-AT-EOF TO TRUE
+            END-READ.
+       2100-READ-STUDENT-EXIT.
+            EXIT.
+
+       2200-RELEASE-STUDENT.
+            MOVE STUDENT-COUNTRY TO SORT-COUNTRY.
+            MOVE STUDENT-CITY TO SORT-CITY.
+            MOVE STUDENT-NUMBER TO SORT-NUMBER.
+            MOVE FIRST-NAME TO SORT-FIRST-NAME.
+            MOVE LAST-NAME TO SORT-LAST-NAME.
+            MOVE STUDENT-PHONE-NUMBER TO SORT-PHONE.
+            RELEASE SORT-RECORD.
+            PERFORM 2100-READ-STUDENT THRU 2100-READ-STUDENT-EXIT.
+       2200-RELEASE-STUDENT-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * SORT OUTPUT PROCEDURE - PRINT THE ROSTER WITH CONTROL BREAKS
+      ******************************************************************
+       3000-SORT-OUTPUT.
+            PERFORM 3100-RETURN-SORTED THRU 3100-RETURN-SORTED-EXIT.
+            PERFORM 3200-PROCESS-STUDENT THRU 3200-PROCESS-STUDENT-EXIT
+                UNTIL SORT-AT-EOF.
+            IF NOT IS-FIRST-RECORD
+                PERFORM 3400-COUNTRY-TOTAL THRU 3400-COUNTRY-TOTAL-EXIT
+            END-IF.
+       3000-SORT-OUTPUT-EXIT.
+            EXIT.
+
+       3100-RETURN-SORTED.
+            RETURN SORT-WORK
+                AT END SET SORT-AT-EOF TO TRUE
+            END-RETURN.
+       3100-RETURN-SORTED-EXIT.
+            EXIT.
+
+       3200-PROCESS-STUDENT.
+            IF IS-FIRST-RECORD
+                PERFORM 3300-COUNTRY-HEADING THRU
+                    3300-COUNTRY-HEADING-EXIT
+                PERFORM 3350-CITY-HEADING THRU 3350-CITY-HEADING-EXIT
+                MOVE "N" TO FIRST-RECORD-SWITCH
+            ELSE
+                IF SORT-COUNTRY NOT = WS-PRIOR-COUNTRY
+                    PERFORM 3400-COUNTRY-TOTAL THRU
+                        3400-COUNTRY-TOTAL-EXIT
+                    PERFORM 3300-COUNTRY-HEADING THRU
+                        3300-COUNTRY-HEADING-EXIT
+                    PERFORM 3350-CITY-HEADING THRU
+                        3350-CITY-HEADING-EXIT
+                ELSE
+                    IF SORT-CITY NOT = WS-PRIOR-CITY
+                        PERFORM 3350-CITY-HEADING THRU
+                            3350-CITY-HEADING-EXIT
+                    END-IF
+                END-IF
+            END-IF.
+            PERFORM 3600-PRINT-DETAIL THRU 3600-PRINT-DETAIL-EXIT.
+            PERFORM 3100-RETURN-SORTED THRU 3100-RETURN-SORTED-EXIT.
+       3200-PROCESS-STUDENT-EXIT.
+            EXIT.
+
+       3300-COUNTRY-HEADING.
+            ADD 1 TO WS-PAGE-NUMBER.
+            IF WS-PAGE-NUMBER > 1
+                WRITE REPORT-LINE FROM SPACES
+                    BEFORE ADVANCING PAGE
+            END-IF.
+            MOVE WS-PAGE-NUMBER TO HL-PAGE-NUMBER.
+            WRITE REPORT-LINE FROM HEADING-LINE-1.
+            MOVE SORT-COUNTRY TO HL-COUNTRY WS-PRIOR-COUNTRY.
+            WRITE REPORT-LINE FROM HEADING-LINE-2.
+            MOVE SPACES TO WS-PRIOR-CITY.
+            MOVE ZERO TO WS-COUNTRY-COUNT.
+       3300-COUNTRY-HEADING-EXIT.
+            EXIT.
+
+       3350-CITY-HEADING.
+            MOVE SORT-CITY TO HL-CITY WS-PRIOR-CITY.
+            WRITE REPORT-LINE FROM HEADING-LINE-3.
+       3350-CITY-HEADING-EXIT.
+            EXIT.
+
+       3400-COUNTRY-TOTAL.
+            MOVE WS-PRIOR-COUNTRY TO CT-COUNTRY.
+            MOVE WS-COUNTRY-COUNT TO CT-COUNT.
+            WRITE REPORT-LINE FROM COUNTRY-TOTAL-LINE.
+       3400-COUNTRY-TOTAL-EXIT.
+            EXIT.
+
+       3600-PRINT-DETAIL.
+            MOVE SORT-NUMBER TO DL-STUDENT-NUMBER.
+            MOVE SORT-FIRST-NAME TO DL-FIRST-NAME.
+            MOVE SORT-LAST-NAME TO DL-LAST-NAME.
+            MOVE SORT-PHONE TO DL-PHONE-NUMBER.
+            WRITE REPORT-LINE FROM DETAIL-LINE.
+            ADD 1 TO WS-COUNTRY-COUNT.
+       3600-PRINT-DETAIL-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * TERMINATION
+      ******************************************************************
+       9000-TERMINATE.
+            CLOSE ROSTER-REPORT.
+       9000-TERMINATE-EXIT.
+            EXIT.
+       END PROGRAM RosterReport.
