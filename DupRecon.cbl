@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: SORTS THE PRE-LOAD STUDENT INPUT FEED (../STUDIN) BY
+      *          STUDENT-NUMBER AND PRODUCES A BALANCING REPORT SHOWING
+      *          THE RECORD COUNT AND A HASH TOTAL OF STUDENT-NUMBER SO
+      *          THE FEED CAN BE RECONCILED AGAINST THE PRIOR RUN'S
+      *          CONTROL TOTALS. ALSO FLAGS ANY ADJACENT DUPLICATE
+      *          STUDENT-NUMBER VALUES ON THE FEED ITSELF - THE ONLY
+      *          PLACE A DUPLICATE STUDENT-NUMBER CAN ACTUALLY SHOW UP,
+      *          SINCE STUDENT-FILE'S RECORD KEY IS UNIQUE ONCE A
+      *          RECORD IS LOADED (SEE STUDENT.cpy / THE INDEXED
+      *          CONVERSION). RUN THIS AHEAD OF StudentLoad SO
+      *          DUPLICATES ON THE INCOMING FEED ARE VISIBLE ON A
+      *          REPORT RATHER THAN ONLY DISCOVERED ONE AT A TIME IN
+      *          ../SUSPENSE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DupRecon.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT INPUT-FILE ASSIGN TO "../STUDIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS INPUT-FILE-STATUS.
+               SELECT SORT-WORK ASSIGN TO "SORTWK1".
+               SELECT RECON-REPORT ASSIGN TO "../STUDRCON"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS RECON-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+           COPY STUDIN.
+       SD SORT-WORK.
+       01 SORT-RECORD.
+           05 SORT-NUMBER PIC 9(8).
+       FD RECON-REPORT.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 INPUT-FILE-STATUS PIC X(02).
+           88 INPUT-FILE-OK VALUE "00".
+       01 RECON-FILE-STATUS PIC X(02).
+       01 INPUT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 INPUT-AT-EOF VALUE "Y".
+       01 SORT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 SORT-AT-EOF VALUE "Y".
+       01 FIRST-RECORD-SWITCH PIC X(01) VALUE "Y".
+           88 IS-FIRST-RECORD VALUE "Y".
+       01 WS-PRIOR-NUMBER PIC 9(8) VALUE ZERO.
+       01 WS-RECORD-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-DUPLICATE-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-HASH-TOTAL PIC 9(16) COMP VALUE ZERO.
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(30)
+               VALUE "STUDENT DUPLICATE/RECON REPORT".
+       01 DUPLICATE-LINE.
+           05 FILLER PIC X(04) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "DUPLICATE STUDENT # ".
+           05 DL-STUDENT-NUMBER PIC 9(8).
+       01 BLANK-LINE.
+           05 FILLER PIC X(01) VALUE SPACES.
+       01 TOTAL-LINE-1.
+           05 FILLER PIC X(21) VALUE "RECORD COUNT       : ".
+           05 TL-RECORD-COUNT PIC ZZZ,ZZZ,ZZ9.
+       01 TOTAL-LINE-2.
+           05 FILLER PIC X(21) VALUE "DUPLICATE COUNT    : ".
+           05 TL-DUPLICATE-COUNT PIC ZZZ,ZZZ,ZZ9.
+       01 TOTAL-LINE-3.
+           05 FILLER PIC X(21) VALUE "HASH TOTAL (NUMBER): ".
+           05 TL-HASH-TOTAL PIC Z(14)9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            SORT SORT-WORK
+                ON ASCENDING KEY SORT-NUMBER
+                INPUT PROCEDURE IS 2000-SORT-INPUT THRU
+                    2000-SORT-INPUT-EXIT
+                OUTPUT PROCEDURE IS 3000-SORT-OUTPUT THRU
+                    3000-SORT-OUTPUT-EXIT.
+            PERFORM 4000-PRINT-TOTALS THRU 4000-PRINT-TOTALS-EXIT.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            STOP RUN.
+
+      ******************************************************************
+      * INITIALIZATION
+      ******************************************************************
+       1000-INITIALIZE.
+            OPEN OUTPUT RECON-REPORT.
+            WRITE REPORT-LINE FROM HEADING-LINE-1.
+            WRITE REPORT-LINE FROM BLANK-LINE.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * SORT INPUT PROCEDURE - FEED THE SORT FROM THE PRE-LOAD FEED
+      ******************************************************************
+       2000-SORT-INPUT.
+            OPEN INPUT INPUT-FILE.
+            IF INPUT-FILE-OK
+                PERFORM 2100-READ-INPUT THRU 2100-READ-INPUT-EXIT
+                PERFORM 2200-RELEASE-INPUT THRU
+                    2200-RELEASE-INPUT-EXIT
+                    UNTIL INPUT-AT-EOF
+                CLOSE INPUT-FILE
+            ELSE
+                DISPLAY "DUPRECON - CANNOT OPEN INPUT-FILE, "
+                    "STATUS = " INPUT-FILE-STATUS
+                SET INPUT-AT-EOF TO TRUE
+            END-IF.
+       2000-SORT-INPUT-EXIT.
+            EXIT.
+
+       2100-READ-INPUT.
+            READ INPUT-FILE
+                AT END SET INPUT-AT-EOF TO TRUE
+            END-READ.
+       2100-READ-INPUT-EXIT.
+            EXIT.
+
+       2200-RELEASE-INPUT.
+            MOVE IN-STUDENT-NUMBER TO SORT-NUMBER.
+            RELEASE SORT-RECORD.
+            PERFORM 2100-READ-INPUT THRU 2100-READ-INPUT-EXIT.
+       2200-RELEASE-INPUT-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * SORT OUTPUT PROCEDURE - CHECK FOR DUPLICATES, ACCUMULATE TOTALS
+      ******************************************************************
+       3000-SORT-OUTPUT.
+            PERFORM 3100-RETURN-SORTED THRU 3100-RETURN-SORTED-EXIT.
+            PERFORM 3200-CHECK-STUDENT THRU 3200-CHECK-STUDENT-EXIT
+                UNTIL SORT-AT-EOF.
+       3000-SORT-OUTPUT-EXIT.
+            EXIT.
+
+       3100-RETURN-SORTED.
+            RETURN SORT-WORK
+                AT END SET SORT-AT-EOF TO TRUE
+            END-RETURN.
+       3100-RETURN-SORTED-EXIT.
+            EXIT.
+
+       3200-CHECK-STUDENT.
+            ADD 1 TO WS-RECORD-COUNT.
+            ADD SORT-NUMBER TO WS-HASH-TOTAL.
+            IF NOT IS-FIRST-RECORD
+                    AND SORT-NUMBER = WS-PRIOR-NUMBER
+                ADD 1 TO WS-DUPLICATE-COUNT
+                MOVE SORT-NUMBER TO DL-STUDENT-NUMBER
+                WRITE REPORT-LINE FROM DUPLICATE-LINE
+            END-IF.
+            MOVE SORT-NUMBER TO WS-PRIOR-NUMBER.
+            MOVE "N" TO FIRST-RECORD-SWITCH.
+            PERFORM 3100-RETURN-SORTED THRU 3100-RETURN-SORTED-EXIT.
+       3200-CHECK-STUDENT-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * BALANCING TOTALS
+      ******************************************************************
+       4000-PRINT-TOTALS.
+            WRITE REPORT-LINE FROM BLANK-LINE.
+            MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT.
+            WRITE REPORT-LINE FROM TOTAL-LINE-1.
+            MOVE WS-DUPLICATE-COUNT TO TL-DUPLICATE-COUNT.
+            WRITE REPORT-LINE FROM TOTAL-LINE-2.
+            MOVE WS-HASH-TOTAL TO TL-HASH-TOTAL.
+            WRITE REPORT-LINE FROM TOTAL-LINE-3.
+       4000-PRINT-TOTALS-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * TERMINATION
+      ******************************************************************
+       9000-TERMINATE.
+            CLOSE RECON-REPORT.
+       9000-TERMINATE-EXIT.
+            EXIT.
+       END PROGRAM DupRecon.
