@@ -0,0 +1,293 @@
+      ******************************************************************
+      * Author: JESSE PROULX
+      * Date: 08-09-2026
+      * Purpose: LOADS CANDIDATE STUDENT RECORDS FROM ../STUDIN INTO
+      *          THE STUDENT-FILE MASTER. EACH RECORD IS EDITED BY
+      *          ValidateStudent BEFORE IT IS ACCEPTED; RECORDS THAT
+      *          FAIL EDIT OR ALREADY EXIST ARE WRITTEN TO ../SUSPENSE
+      *          INSTEAD OF THE MASTER. EVERY RECORD LOADED IS ALSO
+      *          LOGGED TO THE AUDIT TRAIL. A CHECKPOINT IS TAKEN
+      *          EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN OF
+      *          THE JOB STREAM IN jcl/STULOAD.jcl CAN RESTART PAST
+      *          THE LAST RECORD COMMITTED TO STUDENT-FILE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentLoad.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT INPUT-FILE ASSIGN TO "../STUDIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS INPUT-FILE-STATUS.
+               SELECT STUDENT-FILE ASSIGN TO "../STUDENT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-NUMBER
+                   FILE STATUS IS STUDENT-FILE-STATUS.
+               SELECT SUSPENSE-FILE ASSIGN TO "../SUSPENSE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SUSPENSE-FILE-STATUS.
+               SELECT CHECKPOINT-FILE ASSIGN TO "../STULDCKPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+           COPY STUDIN.
+       FD STUDENT-FILE.
+           COPY STUDENT.
+       FD SUSPENSE-FILE.
+           COPY SUSPENSE.
+       FD CHECKPOINT-FILE.
+           COPY CKPTREC.
+       WORKING-STORAGE SECTION.
+           COPY FSTAT.
+       01 INPUT-FILE-STATUS PIC X(02).
+       01 SUSPENSE-FILE-STATUS PIC X(02).
+           88 SUSPENSE-FILE-OK VALUE "00".
+       01 CHECKPOINT-FILE-STATUS PIC X(02).
+           88 CHECKPOINT-FILE-OK VALUE "00".
+       01 INPUT-EOF-SWITCH PIC X(01) VALUE "N".
+           88 INPUT-AT-EOF VALUE "Y".
+       01 WS-CHECKPOINT-INTERVAL PIC 9(04) COMP VALUE 100.
+       01 WS-SINCE-CHECKPOINT PIC 9(04) COMP VALUE ZERO.
+       01 WS-RESTART-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-SKIP-INDEX PIC 9(08) COMP VALUE ZERO.
+           COPY STUDENT REPLACING ==STUDENT-RECORD== BY
+               ==LK-STUDENT-RECORD==.
+       01 LK-VALID-SWITCH PIC X(01).
+           88 LK-RECORD-VALID VALUE "Y".
+           88 LK-RECORD-INVALID VALUE "N".
+       01 LK-REASON-CODE PIC X(02).
+       01 LK-REASON-TEXT PIC X(40).
+       01 WS-EMPTY-STUDENT-RECORD PIC X(119) VALUE SPACES.
+       01 WS-ADD-ACTION PIC X(06) VALUE "ADD".
+       01 WS-BATCH-USER-ID PIC X(08) VALUE "BATCH".
+       01 WS-RECORD-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-LOADED-COUNT PIC 9(08) COMP VALUE ZERO.
+       01 WS-SUSPENSE-COUNT PIC 9(08) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+            PERFORM 2000-READ-INPUT THRU 2000-READ-INPUT-EXIT.
+            PERFORM 3000-PROCESS-TRANSACTION THRU
+                3000-PROCESS-TRANSACTION-EXIT
+                UNTIL INPUT-AT-EOF.
+            PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+            DISPLAY "STUDENT LOAD - RECORDS READ    : "
+                WS-RECORD-COUNT.
+            DISPLAY "STUDENT LOAD - RECORDS LOADED  : "
+                WS-LOADED-COUNT.
+            DISPLAY "STUDENT LOAD - RECORDS SUSPENSE: "
+                WS-SUSPENSE-COUNT.
+            STOP RUN.
+
+      ******************************************************************
+      * INITIALIZATION
+      ******************************************************************
+       1000-INITIALIZE.
+            OPEN INPUT INPUT-FILE.
+            OPEN I-O STUDENT-FILE.
+            IF NOT STUDENT-FILE-OK
+                OPEN OUTPUT STUDENT-FILE
+                CLOSE STUDENT-FILE
+                OPEN I-O STUDENT-FILE
+            END-IF.
+            OPEN EXTEND SUSPENSE-FILE.
+            IF NOT SUSPENSE-FILE-OK
+                OPEN OUTPUT SUSPENSE-FILE
+            END-IF.
+            PERFORM 1100-PROCESS-RESTART THRU
+                1100-PROCESS-RESTART-EXIT.
+       1000-INITIALIZE-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * CHECKPOINT RESTART - SKIP INPUT RECORDS ALREADY COMMITTED
+      ******************************************************************
+       1100-PROCESS-RESTART.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CHECKPOINT-FILE-OK
+                READ CHECKPOINT-FILE
+                    AT END
+                        MOVE ZERO TO CKPT-RECORDS-PROCESSED
+                END-READ
+                MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                CLOSE CHECKPOINT-FILE
+            ELSE
+                MOVE ZERO TO WS-RESTART-COUNT
+            END-IF.
+            IF WS-RESTART-COUNT > ZERO
+                DISPLAY "RESTARTING - SKIPPING " WS-RESTART-COUNT
+                    " ALREADY COMMITTED RECORDS."
+                MOVE ZERO TO WS-SKIP-INDEX
+                PERFORM 1110-SKIP-ONE-RECORD THRU
+                    1110-SKIP-ONE-RECORD-EXIT
+                    UNTIL WS-SKIP-INDEX >= WS-RESTART-COUNT
+                        OR INPUT-AT-EOF
+                MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+            END-IF.
+       1100-PROCESS-RESTART-EXIT.
+            EXIT.
+
+       1110-SKIP-ONE-RECORD.
+            READ INPUT-FILE
+                AT END SET INPUT-AT-EOF TO TRUE
+            END-READ.
+            ADD 1 TO WS-SKIP-INDEX.
+       1110-SKIP-ONE-RECORD-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * INPUT HANDLING
+      ******************************************************************
+       2000-READ-INPUT.
+            READ INPUT-FILE
+                AT END SET INPUT-AT-EOF TO TRUE
+            END-READ.
+       2000-READ-INPUT-EXIT.
+            EXIT.
+
+       3000-PROCESS-TRANSACTION.
+            ADD 1 TO WS-RECORD-COUNT.
+            PERFORM 3100-MOVE-TO-LINKAGE THRU
+                3100-MOVE-TO-LINKAGE-EXIT.
+            CALL "ValidateStudent" USING LK-STUDENT-RECORD
+                LK-VALID-SWITCH LK-REASON-CODE LK-REASON-TEXT.
+            IF LK-RECORD-VALID
+                PERFORM 3200-LOAD-STUDENT THRU 3200-LOAD-STUDENT-EXIT
+            ELSE
+                PERFORM 3300-WRITE-SUSPENSE THRU
+                    3300-WRITE-SUSPENSE-EXIT
+            END-IF.
+            PERFORM 2000-READ-INPUT THRU 2000-READ-INPUT-EXIT.
+       3000-PROCESS-TRANSACTION-EXIT.
+            EXIT.
+
+       3100-MOVE-TO-LINKAGE.
+            MOVE IN-STUDENT-NUMBER TO STUDENT-NUMBER OF
+                LK-STUDENT-RECORD.
+            MOVE IN-FIRST-NAME TO FIRST-NAME OF LK-STUDENT-RECORD.
+            MOVE IN-LAST-NAME TO LAST-NAME OF LK-STUDENT-RECORD.
+            MOVE IN-ADDRESS-NUMBER TO ADDRESS-NUMBER OF
+                LK-STUDENT-RECORD.
+            MOVE IN-ADDRESS-NAME TO ADDRESS-NAME OF LK-STUDENT-RECORD.
+            MOVE IN-ADDRESS-POSTAL-CODE TO ADDRESS-POSTAL-CODE OF
+                LK-STUDENT-RECORD.
+            MOVE IN-STUDENT-CITY TO STUDENT-CITY OF LK-STUDENT-RECORD.
+            MOVE IN-STUDENT-COUNTRY TO STUDENT-COUNTRY OF
+                LK-STUDENT-RECORD.
+            MOVE IN-STUDENT-PHONE-NUMBER TO STUDENT-PHONE-NUMBER OF
+                LK-STUDENT-RECORD.
+            MOVE IN-STUDENT-EMAIL TO STUDENT-EMAIL OF
+                LK-STUDENT-RECORD.
+       3100-MOVE-TO-LINKAGE-EXIT.
+            EXIT.
+
+       3200-LOAD-STUDENT.
+            MOVE STUDENT-NUMBER OF LK-STUDENT-RECORD TO
+                STUDENT-NUMBER OF STUDENT-RECORD.
+            READ STUDENT-FILE
+                INVALID KEY
+                    PERFORM 3210-WRITE-MASTER THRU
+                        3210-WRITE-MASTER-EXIT
+                NOT INVALID KEY
+                    MOVE "09" TO LK-REASON-CODE
+                    MOVE "STUDENT NUMBER ALREADY ON MASTER FILE"
+                        TO LK-REASON-TEXT
+                    PERFORM 3300-WRITE-SUSPENSE THRU
+                        3300-WRITE-SUSPENSE-EXIT
+            END-READ.
+       3200-LOAD-STUDENT-EXIT.
+            EXIT.
+
+       3210-WRITE-MASTER.
+            MOVE STUDENT-NUMBER OF LK-STUDENT-RECORD TO
+                STUDENT-NUMBER OF STUDENT-RECORD.
+            MOVE FIRST-NAME OF LK-STUDENT-RECORD TO
+                FIRST-NAME OF STUDENT-RECORD.
+            MOVE LAST-NAME OF LK-STUDENT-RECORD TO
+                LAST-NAME OF STUDENT-RECORD.
+            MOVE ADDRESS-NUMBER OF LK-STUDENT-RECORD TO
+                ADDRESS-NUMBER OF STUDENT-RECORD.
+            MOVE ADDRESS-NAME OF LK-STUDENT-RECORD TO
+                ADDRESS-NAME OF STUDENT-RECORD.
+            MOVE ADDRESS-POSTAL-CODE OF LK-STUDENT-RECORD TO
+                ADDRESS-POSTAL-CODE OF STUDENT-RECORD.
+            MOVE STUDENT-CITY OF LK-STUDENT-RECORD TO
+                STUDENT-CITY OF STUDENT-RECORD.
+            MOVE STUDENT-COUNTRY OF LK-STUDENT-RECORD TO
+                STUDENT-COUNTRY OF STUDENT-RECORD.
+            MOVE STUDENT-PHONE-NUMBER OF LK-STUDENT-RECORD TO
+                STUDENT-PHONE-NUMBER OF STUDENT-RECORD.
+            MOVE STUDENT-EMAIL OF LK-STUDENT-RECORD TO
+                STUDENT-EMAIL OF STUDENT-RECORD.
+            WRITE STUDENT-RECORD
+                INVALID KEY
+                    MOVE "10" TO LK-REASON-CODE
+                    MOVE "MASTER WRITE FAILED" TO LK-REASON-TEXT
+                    PERFORM 3300-WRITE-SUSPENSE THRU
+                        3300-WRITE-SUSPENSE-EXIT
+                NOT INVALID KEY
+                    ADD 1 TO WS-LOADED-COUNT
+                    CALL "AuditLog" USING WS-ADD-ACTION
+                        WS-BATCH-USER-ID
+                        STUDENT-NUMBER OF LK-STUDENT-RECORD
+                        WS-EMPTY-STUDENT-RECORD STUDENT-RECORD
+                    ADD 1 TO WS-SINCE-CHECKPOINT
+                    IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                        PERFORM 3220-WRITE-CHECKPOINT THRU
+                            3220-WRITE-CHECKPOINT-EXIT
+                    END-IF
+            END-WRITE.
+       3210-WRITE-MASTER-EXIT.
+            EXIT.
+
+       3220-WRITE-CHECKPOINT.
+            MOVE WS-RECORD-COUNT TO CKPT-RECORDS-PROCESSED.
+            MOVE STUDENT-NUMBER OF LK-STUDENT-RECORD TO
+                CKPT-LAST-STUDENT-NUMBER.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+            MOVE ZERO TO WS-SINCE-CHECKPOINT.
+       3220-WRITE-CHECKPOINT-EXIT.
+            EXIT.
+
+       3300-WRITE-SUSPENSE.
+            MOVE LK-REASON-CODE TO SS-REASON-CODE.
+            MOVE LK-REASON-TEXT TO SS-REASON-TEXT.
+            MOVE IN-STUDENT-NUMBER TO SS-STUDENT-NUMBER.
+            MOVE FIRST-NAME OF LK-STUDENT-RECORD TO SS-FIRST-NAME.
+            MOVE LAST-NAME OF LK-STUDENT-RECORD TO SS-LAST-NAME.
+            MOVE IN-ADDRESS-NUMBER TO SS-ADDRESS-NUMBER.
+            MOVE ADDRESS-NAME OF LK-STUDENT-RECORD TO SS-ADDRESS-NAME.
+            MOVE ADDRESS-POSTAL-CODE OF LK-STUDENT-RECORD TO
+                SS-ADDRESS-POSTAL-CODE.
+            MOVE STUDENT-CITY OF LK-STUDENT-RECORD TO SS-STUDENT-CITY.
+            MOVE STUDENT-COUNTRY OF LK-STUDENT-RECORD TO
+                SS-STUDENT-COUNTRY.
+            MOVE STUDENT-PHONE-NUMBER OF LK-STUDENT-RECORD TO
+                SS-STUDENT-PHONE-NUMBER.
+            MOVE STUDENT-EMAIL OF LK-STUDENT-RECORD TO SS-STUDENT-EMAIL.
+            WRITE SUSPENSE-RECORD.
+            ADD 1 TO WS-SUSPENSE-COUNT.
+       3300-WRITE-SUSPENSE-EXIT.
+            EXIT.
+
+      ******************************************************************
+      * TERMINATION
+      ******************************************************************
+       9000-TERMINATE.
+            CLOSE INPUT-FILE.
+            CLOSE STUDENT-FILE.
+            CLOSE SUSPENSE-FILE.
+            MOVE ZERO TO CKPT-RECORDS-PROCESSED
+                CKPT-LAST-STUDENT-NUMBER.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+       9000-TERMINATE-EXIT.
+            EXIT.
+       END PROGRAM StudentLoad.
